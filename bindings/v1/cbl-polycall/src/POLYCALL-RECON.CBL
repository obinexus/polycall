@@ -0,0 +1,100 @@
+      * CBLPolyCall Connection Reconciliation Report v1.0
+      * OBINexus Aegis Engineering - Nightly Connection-State Sweep
+      *
+      * Reads the persisted connection registry file (written by
+      * POLYCALL-BRIDGE on CONNECT/DISCONNECT) and flags any
+      * PC-RF-CONN-ID whose status is not cleanly CONNECTED or
+      * DISCONNECTED - stuck, unknown, or stale entries that would
+      * otherwise stay invisible until something downstream breaks.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLYCALL-RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONNECTION-REGISTRY-FILE ASSIGN TO "CONNREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PC-RF-CONN-ID
+               FILE STATUS IS WS-REGFILE-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONNECTION-REGISTRY-FILE.
+           COPY POLYCALL-REGFILE.
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PC-RECON-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REGFILE-STATUS            PIC X(2) VALUE SPACES.
+       01  WS-REPORT-FILE-STATUS        PIC X(2) VALUE SPACES.
+       01  WS-END-OF-FILE               PIC X(1) VALUE "N".
+           88  WS-NO-MORE-ENTRIES                VALUE "Y".
+
+       01  WS-TOTAL-COUNT               PIC 9(8) COMP VALUE ZERO.
+       01  WS-FLAGGED-COUNT             PIC 9(8) COMP VALUE ZERO.
+
+       01  WS-CONN-ID-DISPLAY           PIC Z(7)9.
+       01  WS-TOTAL-COUNT-DISPLAY       PIC Z(7)9.
+       01  WS-FLAGGED-COUNT-DISPLAY     PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           OPEN INPUT CONNECTION-REGISTRY-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+
+           MOVE "CBLPOLYCALL CONNECTION RECONCILIATION REPORT"
+                                        TO PC-RECON-LINE
+           WRITE PC-RECON-LINE
+
+           PERFORM READ-NEXT-ENTRY
+           PERFORM CHECK-ENTRY UNTIL WS-NO-MORE-ENTRIES
+
+           MOVE SPACES TO PC-RECON-LINE
+           WRITE PC-RECON-LINE
+           MOVE WS-TOTAL-COUNT   TO WS-TOTAL-COUNT-DISPLAY
+           MOVE WS-FLAGGED-COUNT TO WS-FLAGGED-COUNT-DISPLAY
+           STRING "TOTAL=" DELIMITED BY SIZE
+                  WS-TOTAL-COUNT-DISPLAY DELIMITED BY SIZE
+                  "  FLAGGED=" DELIMITED BY SIZE
+                  WS-FLAGGED-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO PC-RECON-LINE
+           WRITE PC-RECON-LINE
+
+           CLOSE CONNECTION-REGISTRY-FILE
+           CLOSE RECON-REPORT-FILE
+
+           DISPLAY "POLYCALL-RECON: " WS-TOTAL-COUNT " CHECKED, "
+                   WS-FLAGGED-COUNT " FLAGGED"
+
+           STOP RUN.
+
+       READ-NEXT-ENTRY.
+           READ CONNECTION-REGISTRY-FILE NEXT RECORD
+               AT END
+                   SET WS-NO-MORE-ENTRIES TO TRUE
+           END-READ.
+
+       CHECK-ENTRY.
+           ADD 1 TO WS-TOTAL-COUNT
+           IF PC-RF-STATUS NOT = "CONNECTED"
+               AND PC-RF-STATUS NOT = "DISCONNECTED"
+               ADD 1 TO WS-FLAGGED-COUNT
+               MOVE PC-RF-CONN-ID TO WS-CONN-ID-DISPLAY
+               STRING "FLAGGED CONNID=" DELIMITED BY SIZE
+                      WS-CONN-ID-DISPLAY DELIMITED BY SIZE
+                      " STATUS=" DELIMITED BY SIZE
+                      PC-RF-STATUS DELIMITED BY SIZE
+                      " UPDATED=" DELIMITED BY SIZE
+                      PC-RF-LAST-UPDATED DELIMITED BY SIZE
+                      INTO PC-RECON-LINE
+               WRITE PC-RECON-LINE
+           END-IF
+           PERFORM READ-NEXT-ENTRY.
