@@ -0,0 +1,132 @@
+      * CBLPolyCall Daily Error Report v1.0
+      * OBINexus Aegis Engineering - Audit Trail Error Breakdown
+      *
+      * Reads the audit log every bridge operation is written to
+      * (POLYCALL-AUDIT / "AUDITLOG") and tallies call volume and
+      * failures per PC-ERROR-* category, so a day's worth of
+      * traffic can be reviewed by category instead of raw result
+      * codes.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLYCALL-ERRRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT ERROR-REPORT-FILE ASSIGN TO "ERRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY POLYCALL-AUDIT.
+
+       FD  ERROR-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PC-ERRRPT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS        PIC X(2) VALUE SPACES.
+       01  WS-REPORT-FILE-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-END-OF-FILE              PIC X(1) VALUE "N".
+           88  WS-NO-MORE-RECORDS               VALUE "Y".
+
+       01  WS-TOTAL-RECORDS            PIC 9(8) COMP VALUE ZERO.
+       01  WS-TOTAL-ERRORS             PIC 9(8) COMP VALUE ZERO.
+
+       01  WS-CATEGORY-TABLE.
+           05  WS-CAT-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY WS-CAT-IDX.
+               10  WS-CAT-NAME         PIC X(20) VALUE SPACES.
+               10  WS-CAT-COUNT        PIC 9(8) COMP VALUE ZERO.
+       01  WS-CAT-ENTRIES-USED         PIC 9(4) COMP VALUE ZERO.
+
+       01  WS-TOTAL-RECORDS-DISPLAY    PIC Z(7)9.
+       01  WS-TOTAL-ERRORS-DISPLAY     PIC Z(7)9.
+       01  WS-CAT-COUNT-DISPLAY        PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           OPEN INPUT AUDIT-LOG-FILE
+           OPEN OUTPUT ERROR-REPORT-FILE
+
+           MOVE "POLYCALL DAILY ERROR REPORT" TO PC-ERRRPT-LINE
+           WRITE PC-ERRRPT-LINE
+
+           PERFORM READ-NEXT-RECORD
+           PERFORM TALLY-RECORD UNTIL WS-NO-MORE-RECORDS
+
+           PERFORM WRITE-CATEGORY-LINES
+           PERFORM WRITE-SUMMARY-LINE
+
+           CLOSE AUDIT-LOG-FILE
+           CLOSE ERROR-REPORT-FILE
+
+           DISPLAY "POLYCALL-ERRRPT: " WS-TOTAL-RECORDS " RECORDS, "
+                   WS-TOTAL-ERRORS " ERRORS"
+
+           STOP RUN.
+
+       READ-NEXT-RECORD.
+           READ AUDIT-LOG-FILE
+               AT END
+                   SET WS-NO-MORE-RECORDS TO TRUE
+           END-READ.
+
+       TALLY-RECORD.
+           ADD 1 TO WS-TOTAL-RECORDS
+           IF PC-AUD-RESULT-CODE NOT = ZERO
+               ADD 1 TO WS-TOTAL-ERRORS
+           END-IF
+           PERFORM FIND-OR-ADD-CATEGORY
+           ADD 1 TO WS-CAT-COUNT(WS-CAT-IDX)
+           PERFORM READ-NEXT-RECORD.
+
+       FIND-OR-ADD-CATEGORY.
+           SET WS-CAT-IDX TO 1
+           SEARCH WS-CAT-ENTRY
+               AT END
+                   PERFORM ADD-CATEGORY-ENTRY
+               WHEN WS-CAT-NAME(WS-CAT-IDX) = PC-AUD-ERROR-CATEGORY
+                   CONTINUE
+           END-SEARCH.
+
+       ADD-CATEGORY-ENTRY.
+      *    Not seen this category yet this run - claim the next free
+      *    table slot for it.
+           ADD 1 TO WS-CAT-ENTRIES-USED
+           SET WS-CAT-IDX TO WS-CAT-ENTRIES-USED
+           MOVE PC-AUD-ERROR-CATEGORY TO WS-CAT-NAME(WS-CAT-IDX)
+           MOVE ZERO TO WS-CAT-COUNT(WS-CAT-IDX).
+
+       WRITE-CATEGORY-LINES.
+           MOVE SPACES TO PC-ERRRPT-LINE
+           WRITE PC-ERRRPT-LINE
+           SET WS-CAT-IDX TO 1
+           PERFORM WS-CAT-ENTRIES-USED TIMES
+               MOVE WS-CAT-COUNT(WS-CAT-IDX) TO WS-CAT-COUNT-DISPLAY
+               STRING WS-CAT-NAME(WS-CAT-IDX) DELIMITED BY SIZE
+                      " COUNT=" DELIMITED BY SIZE
+                      WS-CAT-COUNT-DISPLAY DELIMITED BY SIZE
+                      INTO PC-ERRRPT-LINE
+               WRITE PC-ERRRPT-LINE
+               SET WS-CAT-IDX UP BY 1
+           END-PERFORM.
+
+       WRITE-SUMMARY-LINE.
+           MOVE WS-TOTAL-RECORDS TO WS-TOTAL-RECORDS-DISPLAY
+           MOVE WS-TOTAL-ERRORS  TO WS-TOTAL-ERRORS-DISPLAY
+           MOVE SPACES TO PC-ERRRPT-LINE
+           WRITE PC-ERRRPT-LINE
+           STRING "TOTAL=" DELIMITED BY SIZE
+                  WS-TOTAL-RECORDS-DISPLAY DELIMITED BY SIZE
+                  "  ERRORS=" DELIMITED BY SIZE
+                  WS-TOTAL-ERRORS-DISPLAY DELIMITED BY SIZE
+                  INTO PC-ERRRPT-LINE
+           WRITE PC-ERRRPT-LINE.
