@@ -0,0 +1,170 @@
+      * CBLPolyCall Batch Driver v1.0
+      * OBINexus Aegis Engineering - Overnight Transaction Reconcile
+      *
+      * Reads a file of queued POLYCALL-BRIDGE operations, CALLs the
+      * bridge once per record, and writes a results/exception file
+      * so a day's worth of polycall traffic can be reconciled
+      * without firing every call one at a time online. Checkpoints
+      * every PC-CHECKPOINT-INTERVAL transactions so a restart after
+      * an abend resumes past the last checkpoint instead of
+      * resending everything from message 1.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLYCALL-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+           COPY POLYCALL-BATCHREC.
+
+       FD  RESULTS-FILE
+           RECORDING MODE IS F.
+           COPY POLYCALL-RESULTREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY POLYCALL-CHKPT.
+
+       WORKING-STORAGE SECTION.
+           COPY POLYCALL-CONSTANTS.
+
+       01  WS-TRAN-FILE-STATUS         PIC X(2) VALUE SPACES.
+       01  WS-RESULT-FILE-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-CHKPT-FILE-STATUS        PIC X(2) VALUE SPACES.
+       01  WS-END-OF-FILE              PIC X(1) VALUE "N".
+           88  WS-NO-MORE-TRANSACTIONS          VALUE "Y".
+
+       01  WS-TRAN-COUNT               PIC 9(8) COMP VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(8) COMP VALUE ZERO.
+       01  WS-RESUME-COUNT             PIC 9(8) COMP VALUE ZERO.
+       01  WS-LAST-SENT-SEQUENCE       PIC 9(8) COMP VALUE ZERO.
+       01  WS-RESUMING-FLAG            PIC X(1) VALUE "N".
+           88  WS-RESUMING                       VALUE "Y".
+
+       01  WS-CURRENT-TIMESTAMP        PIC X(21) VALUE SPACES.
+
+       01  WS-TRAN-INPUT-OVERLAY       PIC X(1024).
+       01  WS-TRAN-IO-AREA REDEFINES WS-TRAN-INPUT-OVERLAY.
+           COPY POLYCALL-IOAREA.
+
+       01  LNK-OPERATION               PIC X(20).
+       01  LNK-INPUT-DATA               PIC X(1024).
+       01  LNK-OUTPUT-DATA              PIC X(1024).
+       01  LNK-RESULT-CODE              PIC 9(4) COMP.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-BATCH-FILES
+           PERFORM SKIP-CHECKPOINTED-TRANSACTIONS
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-NO-MORE-TRANSACTIONS
+           PERFORM CLOSE-BATCH-FILES
+
+           DISPLAY "POLYCALL-BATCH: " WS-TRAN-COUNT " PROCESSED, "
+                   WS-EXCEPTION-COUNT " EXCEPTIONS"
+
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS = "35"
+               MOVE ZERO TO WS-RESUME-COUNT
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESUME-COUNT
+                   NOT AT END
+                       MOVE PC-CKPT-TRAN-COUNT TO WS-RESUME-COUNT
+                       MOVE PC-CKPT-MSG-SEQUENCE
+                                           TO WS-LAST-SENT-SEQUENCE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESUME-COUNT > ZERO
+               SET WS-RESUMING TO TRUE
+           END-IF.
+
+       OPEN-BATCH-FILES.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-RESUMING
+               OPEN EXTEND RESULTS-FILE
+           ELSE
+               OPEN OUTPUT RESULTS-FILE
+           END-IF
+           PERFORM READ-NEXT-TRANSACTION.
+
+       READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-NO-MORE-TRANSACTIONS TO TRUE
+           END-READ.
+
+       SKIP-CHECKPOINTED-TRANSACTIONS.
+      *    Already accounted for in a prior run's results file - just
+      *    advance past them without re-driving the bridge.
+           PERFORM UNTIL WS-NO-MORE-TRANSACTIONS
+                      OR WS-TRAN-COUNT >= WS-RESUME-COUNT
+               ADD 1 TO WS-TRAN-COUNT
+               PERFORM READ-NEXT-TRANSACTION
+           END-PERFORM.
+
+       PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-TRAN-COUNT
+           MOVE PC-TRAN-OPERATION  TO LNK-OPERATION
+           MOVE PC-TRAN-INPUT-DATA TO LNK-INPUT-DATA
+           MOVE SPACES             TO LNK-OUTPUT-DATA
+           MOVE ZERO               TO LNK-RESULT-CODE
+
+           CALL "POLYCALL-BRIDGE" USING LNK-OPERATION,
+                                       LNK-INPUT-DATA,
+                                       LNK-OUTPUT-DATA,
+                                       LNK-RESULT-CODE
+
+           IF LNK-RESULT-CODE NOT = ZERO
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               IF LNK-OPERATION = "SEND_MESSAGE"
+                   MOVE PC-TRAN-INPUT-DATA TO WS-TRAN-INPUT-OVERLAY
+                   MOVE PC-IO-MSG-SEQUENCE TO WS-LAST-SENT-SEQUENCE
+               END-IF
+           END-IF
+
+           MOVE LNK-OPERATION    TO PC-RES-OPERATION
+           MOVE LNK-OUTPUT-DATA  TO PC-RES-OUTPUT-DATA
+           MOVE LNK-RESULT-CODE  TO PC-RES-RESULT-CODE
+           WRITE PC-RESULT-RECORD
+
+           IF FUNCTION MOD(WS-TRAN-COUNT, PC-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM READ-NEXT-TRANSACTION.
+
+       WRITE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-TIMESTAMP
+           MOVE WS-TRAN-COUNT          TO PC-CKPT-TRAN-COUNT
+           MOVE WS-LAST-SENT-SEQUENCE  TO PC-CKPT-MSG-SEQUENCE
+           MOVE WS-CURRENT-TIMESTAMP   TO PC-CKPT-TIMESTAMP
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE PC-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLOSE-BATCH-FILES.
+           CLOSE TRANSACTION-FILE
+           CLOSE RESULTS-FILE.
