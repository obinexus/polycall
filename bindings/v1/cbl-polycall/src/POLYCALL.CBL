@@ -1,105 +1,797 @@
-      * CBLPolyCall FFI Bridge v1.0
-      * OBINexus Aegis Engineering - COBOL to PolyCall Interface
-      * Technical Lead: Nnamdi Michael Okpala
-      
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. POLYCALL-BRIDGE.
-       
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CALL-CONVENTION 0 IS C-CALLING.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-POLYCALL-VERSION     PIC X(10) VALUE "1.0.0".
-       01  WS-BRIDGE-STATUS        PIC 9(4) COMP.
-       01  WS-ERROR-MESSAGE        PIC X(256).
-       01  WS-PROTOCOL-BUFFER      PIC X(4096).
-       
-       LINKAGE SECTION.
-       01  LNK-OPERATION           PIC X(20).
-       01  LNK-INPUT-DATA          PIC X(1024).
-       01  LNK-OUTPUT-DATA         PIC X(1024).
-       01  LNK-RESULT-CODE         PIC 9(4) COMP.
-       
-       PROCEDURE DIVISION USING LNK-OPERATION,
-                               LNK-INPUT-DATA,
-                               LNK-OUTPUT-DATA,
-                               LNK-RESULT-CODE.
-       
-       MAIN-LOGIC.
-           PERFORM INITIALIZE-BRIDGE
-           
-           EVALUATE LNK-OPERATION
-               WHEN "CONNECT"
-                   PERFORM POLYCALL-CONNECT
-               WHEN "SEND_MESSAGE"
-                   PERFORM POLYCALL-SEND
-               WHEN "RECEIVE_MESSAGE"
-                   PERFORM POLYCALL-RECEIVE
-               WHEN "DISCONNECT"
-                   PERFORM POLYCALL-DISCONNECT
-               WHEN OTHER
-                   MOVE 999 TO LNK-RESULT-CODE
-                   MOVE "UNKNOWN_OPERATION" TO LNK-OUTPUT-DATA
-           END-EVALUATE
-           
-           EXIT PROGRAM.
-       
-       INITIALIZE-BRIDGE.
-           MOVE ZERO TO WS-BRIDGE-STATUS
-           MOVE SPACES TO WS-ERROR-MESSAGE
-           MOVE SPACES TO WS-PROTOCOL-BUFFER.
-       
-       POLYCALL-CONNECT.
-      *    Call external PolyCall library function
-           CALL "polycall_connect" USING BY REFERENCE LNK-INPUT-DATA
-                                        BY REFERENCE WS-BRIDGE-STATUS
-           
-           IF WS-BRIDGE-STATUS = ZERO
-               MOVE "CONNECTED" TO LNK-OUTPUT-DATA
-               MOVE ZERO TO LNK-RESULT-CODE
-           ELSE
-               MOVE "CONNECTION_FAILED" TO LNK-OUTPUT-DATA
-               MOVE WS-BRIDGE-STATUS TO LNK-RESULT-CODE
-           END-IF.
-       
-       POLYCALL-SEND.
-      *    Call external PolyCall send function
-           CALL "polycall_send" USING BY REFERENCE LNK-INPUT-DATA
-                                     BY REFERENCE WS-PROTOCOL-BUFFER
-                                     BY REFERENCE WS-BRIDGE-STATUS
-           
-           IF WS-BRIDGE-STATUS = ZERO
-               MOVE "MESSAGE_SENT" TO LNK-OUTPUT-DATA
-               MOVE ZERO TO LNK-RESULT-CODE
-           ELSE
-               MOVE "SEND_FAILED" TO LNK-OUTPUT-DATA
-               MOVE WS-BRIDGE-STATUS TO LNK-RESULT-CODE
-           END-IF.
-       
-       POLYCALL-RECEIVE.
-      *    Call external PolyCall receive function
-           CALL "polycall_receive" USING BY REFERENCE WS-PROTOCOL-BUFFER
-                                        BY REFERENCE LNK-OUTPUT-DATA
-                                        BY REFERENCE WS-BRIDGE-STATUS
-           
-           IF WS-BRIDGE-STATUS = ZERO
-               MOVE ZERO TO LNK-RESULT-CODE
-           ELSE
-               MOVE "RECEIVE_FAILED" TO LNK-OUTPUT-DATA
-               MOVE WS-BRIDGE-STATUS TO LNK-RESULT-CODE
-           END-IF.
-       
-       POLYCALL-DISCONNECT.
-      *    Call external PolyCall disconnect function
-           CALL "polycall_disconnect" USING BY REFERENCE WS-BRIDGE-STATUS
-           
-           IF WS-BRIDGE-STATUS = ZERO
-               MOVE "DISCONNECTED" TO LNK-OUTPUT-DATA
-               MOVE ZERO TO LNK-RESULT-CODE
-           ELSE
-               MOVE "DISCONNECT_FAILED" TO LNK-OUTPUT-DATA
-               MOVE WS-BRIDGE-STATUS TO LNK-RESULT-CODE
-           END-IF.
\ No newline at end of file
+      * CBLPolyCall FFI Bridge v1.0
+      * OBINexus Aegis Engineering - COBOL to PolyCall Interface
+      * Technical Lead: Nnamdi Michael Okpala
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLYCALL-BRIDGE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CALL-CONVENTION 0 IS C-CALLING.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CONNECTION-REGISTRY-FILE ASSIGN TO "CONNREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PC-RF-CONN-ID
+               FILE STATUS IS WS-REGFILE-STATUS.
+           SELECT HOST-ALLOWLIST-FILE ASSIGN TO "HOSTALLOW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALLOWFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY POLYCALL-AUDIT.
+
+       FD  CONNECTION-REGISTRY-FILE.
+           COPY POLYCALL-REGFILE.
+
+       FD  HOST-ALLOWLIST-FILE
+           RECORDING MODE IS F.
+           COPY POLYCALL-ALLOWFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-POLYCALL-VERSION     PIC X(10) VALUE "1.0.0".
+       01  WS-BRIDGE-STATUS        PIC 9(4) COMP.
+       01  WS-ERROR-MESSAGE        PIC X(256).
+       01  WS-PROTOCOL-BUFFER      PIC X(4096).
+
+           COPY POLYCALL-CONSTANTS.
+           COPY POLYCALL-REGISTRY.
+
+       01  WS-REG-SEARCH-FOUND     PIC X(1) VALUE "N".
+           88  WS-REG-FOUND                 VALUE "Y".
+           88  WS-REG-NOT-FOUND              VALUE "N".
+
+       01  WS-AUDIT-FILE-STATUS    PIC X(2) VALUE SPACES.
+       01  WS-REGFILE-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-ALLOWFILE-STATUS     PIC X(2) VALUE SPACES.
+       01  WS-CURRENT-TIMESTAMP    PIC X(21) VALUE SPACES.
+
+       01  WS-ALLOWLIST-TABLE.
+           05  WS-ALLOWLIST-COUNT  PIC 9(4) COMP VALUE ZERO.
+           05  WS-AL-ENTRY OCCURS 200 TIMES
+                                   INDEXED BY WS-AL-IDX.
+               10  WS-AL-HOST      PIC X(256).
+               10  WS-AL-PORT      PIC 9(5) COMP.
+       01  WS-ALLOWLIST-LOADED-FLAG PIC X(1) VALUE "N".
+           88  WS-ALLOWLIST-LOADED           VALUE "Y".
+       01  WS-ALLOWLIST-EOF-FLAG   PIC X(1) VALUE "N".
+           88  WS-NO-MORE-ALLOWLIST-RECORDS   VALUE "Y".
+
+       01  WS-HOST-PORT-ALLOWED-FLAG PIC X(1) VALUE "N".
+           88  WS-HOST-PORT-ALLOWED           VALUE "Y".
+           88  WS-HOST-PORT-DENIED            VALUE "N".
+
+       01  WS-SEND-RETRY-COUNT     PIC 9(4) COMP VALUE ZERO.
+       01  WS-RECEIVE-RETRY-COUNT  PIC 9(4) COMP VALUE ZERO.
+       01  WS-RETRY-COUNT-DISPLAY  PIC 99 VALUE ZERO.
+
+       01  WS-DISCONNECT-ALL-COUNT PIC 9(4) COMP VALUE ZERO.
+       01  WS-DISCONNECT-ALL-FAILS PIC 9(4) COMP VALUE ZERO.
+       01  WS-DISCONNECT-ALL-COUNT-DISPLAY PIC Z(3)9.
+       01  WS-DISCONNECT-ALL-FAILS-DISPLAY PIC Z(3)9.
+
+       01  WS-ERROR-CATEGORY-NAME  PIC X(20) VALUE SPACES.
+
+       01  WS-MESSAGE-VALID-FLAG   PIC X(1) VALUE "Y".
+           88  WS-MESSAGE-VALID             VALUE "Y".
+           88  WS-MESSAGE-INVALID           VALUE "N".
+
+       01  WS-AUTH-FLAG            PIC X(1) VALUE "N".
+           88  WS-AUTHENTICATED             VALUE "Y".
+           88  WS-NOT-AUTHENTICATED         VALUE "N".
+
+      *    Credentials are per connection target (req007 added
+      *    PC-IO-CRED-USERID/PC-IO-CRED-PASSWORD to POLYCALL-IOAREA,
+      *    not to the run unit as a whole) - track which host/port
+      *    pairs have authenticated instead of one flag good for the
+      *    whole run.
+       01  WS-AUTH-TABLE.
+           05  WS-AUTH-ENTRY OCCURS 100 TIMES
+                                   INDEXED BY WS-AUTH-IDX.
+               10  WS-AUTH-SLOT-STATUS-FLAG PIC X(1) VALUE "N".
+                   88  WS-AUTH-SLOT-IN-USE           VALUE "Y".
+                   88  WS-AUTH-SLOT-FREE             VALUE "N".
+               10  WS-AUTH-HOST        PIC X(256).
+               10  WS-AUTH-PORT        PIC 9(5) COMP.
+
+       01  WS-AUTH-SLOT-SEARCH-FLAG PIC X(1) VALUE "N".
+           88  WS-AUTH-SLOT-FOUND             VALUE "Y".
+           88  WS-AUTH-SLOT-NOT-FOUND         VALUE "N".
+
+       LINKAGE SECTION.
+       01  LNK-OPERATION           PIC X(20).
+       01  LNK-INPUT-DATA          PIC X(1024).
+       01  LNK-IO-AREA REDEFINES LNK-INPUT-DATA.
+           COPY POLYCALL-IOAREA.
+       01  LNK-OUTPUT-DATA         PIC X(1024).
+       01  LNK-RECEIVED-AREA REDEFINES LNK-OUTPUT-DATA.
+           COPY POLYCALL-RXAREA.
+       01  LNK-RESULT-CODE         PIC 9(4) COMP.
+
+       PROCEDURE DIVISION USING LNK-OPERATION,
+                               LNK-INPUT-DATA,
+                               LNK-OUTPUT-DATA,
+                               LNK-RESULT-CODE.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-BRIDGE
+
+           EVALUATE LNK-OPERATION
+               WHEN "CONNECT"
+                   PERFORM POLYCALL-CONNECT
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN "SEND_MESSAGE"
+                   PERFORM POLYCALL-SEND
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN "RECEIVE_MESSAGE"
+                   PERFORM POLYCALL-RECEIVE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN "DISCONNECT"
+                   PERFORM POLYCALL-DISCONNECT
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN "AUTHENTICATE"
+                   PERFORM POLYCALL-AUTHENTICATE
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN "DISCONNECT_ALL"
+      *            POLYCALL-DISCONNECT-ALL writes its own audit
+      *            record per connection closed, plus this generic
+      *            one summarizing the sweep as a whole - the sweep
+      *            itself must leave a trail even when it finds
+      *            nothing to close. Stage a zero connection id first
+      *            so the summary record isn't misattributed to
+      *            whichever connection DISCONNECT-ALL-ONE-ENTRY
+      *            happened to process last.
+                   PERFORM POLYCALL-DISCONNECT-ALL
+                   MOVE ZERO TO PC-IO-CONN-ID
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN OTHER
+                   MOVE 999 TO LNK-RESULT-CODE
+                   MOVE "UNKNOWN_OPERATION" TO LNK-OUTPUT-DATA
+           END-EVALUATE
+
+           EXIT PROGRAM.
+
+       WRITE-AUDIT-RECORD.
+      *    One record per bridge call so we can prove on the mainframe
+      *    side what was sent/received even when the polyglot side
+      *    fails silently.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = "35" OR WS-AUDIT-FILE-STATUS = "05"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           PERFORM TRANSLATE-ERROR-CODE
+
+           MOVE WS-CURRENT-TIMESTAMP  TO PC-AUD-TIMESTAMP
+           MOVE PC-IO-CONN-ID         TO PC-AUD-CONN-ID
+           MOVE PC-IO-MSG-SEQUENCE    TO PC-AUD-MSG-SEQUENCE
+           MOVE LNK-OPERATION         TO PC-AUD-OPERATION
+           MOVE LNK-RESULT-CODE       TO PC-AUD-RESULT-CODE
+           MOVE WS-ERROR-CATEGORY-NAME TO PC-AUD-ERROR-CATEGORY
+
+           WRITE PC-AUDIT-RECORD
+
+           CLOSE AUDIT-LOG-FILE.
+
+       TRANSLATE-ERROR-CODE.
+      *    LNK-RESULT-CODE is a raw numeric code - look it up against
+      *    the named PC-ERROR-* categories in POLYCALL-CONSTANTS so
+      *    the audit trail (and the daily error report built on top
+      *    of it) can be broken down by category, not just by code.
+           MOVE "UNCATEGORIZED" TO WS-ERROR-CATEGORY-NAME
+           SET PC-ERR-NAME-IDX TO 1
+           SEARCH PC-ERR-NAME-ENTRY
+               AT END
+                   MOVE "UNCATEGORIZED" TO WS-ERROR-CATEGORY-NAME
+               WHEN PC-ERR-NAME-CODE(PC-ERR-NAME-IDX) = LNK-RESULT-CODE
+                   MOVE PC-ERR-NAME-TEXT(PC-ERR-NAME-IDX)
+                                            TO WS-ERROR-CATEGORY-NAME
+           END-SEARCH.
+
+       INITIALIZE-BRIDGE.
+           MOVE ZERO TO WS-BRIDGE-STATUS
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           MOVE SPACES TO WS-PROTOCOL-BUFFER.
+
+       POLYCALL-CONNECT.
+      *    AUTHENTICATE must succeed first, for this same host/port -
+      *    CONNECT is not allowed to run against a target that has
+      *    not itself been authenticated.
+           PERFORM CHECK-HOST-AUTHENTICATED
+           IF NOT WS-AUTHENTICATED
+               MOVE "NOT_AUTHENTICATED" TO LNK-OUTPUT-DATA
+               MOVE PC-ERROR-AUTHENTICATION TO LNK-RESULT-CODE
+           ELSE
+               IF NOT PC-IO-PROTOCOL-SUPPORTED
+      *            Fail fast on our side instead of letting a
+      *            typo'd protocol string ride all the way down to
+      *            the C layer.
+                   MOVE "UNSUPPORTED_PROTOCOL" TO LNK-OUTPUT-DATA
+                   MOVE PC-ERROR-PROTOCOL TO LNK-RESULT-CODE
+               ELSE
+                   PERFORM CHECK-HOST-PORT-ALLOWED
+                   IF NOT WS-HOST-PORT-ALLOWED
+                       MOVE "HOST_PORT_NOT_ALLOWED"
+                                                TO LNK-OUTPUT-DATA
+                       MOVE PC-ERROR-CONNECTION TO LNK-RESULT-CODE
+                   ELSE
+      *                Reject once the registry already holds
+      *                PC-MAX-CONNECTIONS active entries instead of
+      *                letting the external library accept a
+      *                connection we have no room to track.
+                       PERFORM FIND-REGISTRY-ENTRY
+                       IF WS-REG-FOUND
+                           MOVE "CONNECTION_ALREADY_OPEN"
+                                                TO LNK-OUTPUT-DATA
+                           MOVE PC-ERROR-CONNECTION TO LNK-RESULT-CODE
+                       ELSE
+                           IF WS-REG-ACTIVE-COUNT >= PC-MAX-CONNECTIONS
+                               MOVE "CONNECTION_LIMIT_REACHED"
+                                                TO LNK-OUTPUT-DATA
+                               MOVE PC-ERROR-CONNECTION
+                                                TO LNK-RESULT-CODE
+                           ELSE
+                               PERFORM POLYCALL-CONNECT-ATTEMPT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-HOST-PORT-ALLOWED.
+           PERFORM LOAD-HOST-ALLOWLIST
+      *    An allow-list that has never been populated is treated as
+      *    "not yet configured" rather than locking out every caller.
+           IF WS-ALLOWLIST-COUNT = ZERO
+               SET WS-HOST-PORT-ALLOWED TO TRUE
+           ELSE
+               SET WS-HOST-PORT-DENIED TO TRUE
+               SET WS-AL-IDX TO 1
+      *        WS-AL-ENTRY OCCURS 200 TIMES but only WS-ALLOWLIST-
+      *        COUNT of those are ever populated - bound the search
+      *        to that count so an unpopulated (SPACES/zero) slot
+      *        can never false-match a caller's unset host/port.
+               SEARCH WS-AL-ENTRY
+                   AT END
+                       SET WS-HOST-PORT-DENIED TO TRUE
+                   WHEN WS-AL-IDX > WS-ALLOWLIST-COUNT
+                       SET WS-HOST-PORT-DENIED TO TRUE
+                   WHEN WS-AL-HOST(WS-AL-IDX) = PC-IO-HOST
+                    AND WS-AL-PORT(WS-AL-IDX) = PC-IO-PORT
+                       SET WS-HOST-PORT-ALLOWED TO TRUE
+               END-SEARCH
+           END-IF.
+
+       LOAD-HOST-ALLOWLIST.
+      *    Loaded once per run unit - HOSTALLOW is a maintained list,
+      *    not something that changes mid-run.
+           IF NOT WS-ALLOWLIST-LOADED
+               SET WS-ALLOWLIST-LOADED TO TRUE
+               MOVE ZERO TO WS-ALLOWLIST-COUNT
+               OPEN INPUT HOST-ALLOWLIST-FILE
+               IF WS-ALLOWFILE-STATUS NOT = "35"
+                   READ HOST-ALLOWLIST-FILE
+                       AT END
+                           SET WS-NO-MORE-ALLOWLIST-RECORDS TO TRUE
+                   END-READ
+                   PERFORM UNTIL WS-NO-MORE-ALLOWLIST-RECORDS
+                       IF WS-ALLOWLIST-COUNT < 200
+                           ADD 1 TO WS-ALLOWLIST-COUNT
+                           SET WS-AL-IDX TO WS-ALLOWLIST-COUNT
+                           MOVE PC-AL-HOST TO WS-AL-HOST(WS-AL-IDX)
+                           MOVE PC-AL-PORT TO WS-AL-PORT(WS-AL-IDX)
+                       END-IF
+                       READ HOST-ALLOWLIST-FILE
+                           AT END
+                               SET WS-NO-MORE-ALLOWLIST-RECORDS
+                                                          TO TRUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE HOST-ALLOWLIST-FILE
+               END-IF
+           END-IF.
+
+       POLYCALL-AUTHENTICATE.
+      *    No AUTHENTICATE operation existed even though the error
+      *    code for one has been in POLYCALL-CONSTANTS since it was
+      *    written - wire it up for real.
+           CALL "polycall_authenticate" USING
+                                        BY REFERENCE LNK-INPUT-DATA
+                                        BY REFERENCE WS-BRIDGE-STATUS
+
+           IF WS-BRIDGE-STATUS = ZERO
+               PERFORM RECORD-HOST-AUTHENTICATED
+               IF WS-AUTHENTICATED
+                   MOVE "AUTHENTICATED" TO LNK-OUTPUT-DATA
+                   MOVE ZERO TO LNK-RESULT-CODE
+               ELSE
+                   MOVE "AUTHENTICATION_TABLE_FULL" TO LNK-OUTPUT-DATA
+                   MOVE PC-ERROR-AUTHENTICATION TO LNK-RESULT-CODE
+               END-IF
+           ELSE
+               SET WS-NOT-AUTHENTICATED TO TRUE
+               MOVE "AUTHENTICATION_FAILED" TO LNK-OUTPUT-DATA
+               MOVE PC-ERROR-AUTHENTICATION TO LNK-RESULT-CODE
+           END-IF.
+
+       CHECK-HOST-AUTHENTICATED.
+      *    WS-AUTH-FLAG reports whether THIS host/port has
+      *    authenticated, not whether anything anywhere has.
+           SET WS-NOT-AUTHENTICATED TO TRUE
+           SET WS-AUTH-IDX TO 1
+           SEARCH WS-AUTH-ENTRY
+               AT END
+                   SET WS-NOT-AUTHENTICATED TO TRUE
+               WHEN WS-AUTH-SLOT-IN-USE(WS-AUTH-IDX)
+                AND WS-AUTH-HOST(WS-AUTH-IDX) = PC-IO-HOST
+                AND WS-AUTH-PORT(WS-AUTH-IDX) = PC-IO-PORT
+                   SET WS-AUTHENTICATED TO TRUE
+           END-SEARCH.
+
+       FIND-AUTH-FREE-SLOT.
+           SET WS-AUTH-SLOT-NOT-FOUND TO TRUE
+           SET WS-AUTH-IDX TO 1
+           SEARCH WS-AUTH-ENTRY
+               AT END
+                   SET WS-AUTH-SLOT-NOT-FOUND TO TRUE
+               WHEN WS-AUTH-SLOT-FREE(WS-AUTH-IDX)
+                   SET WS-AUTH-SLOT-FOUND TO TRUE
+           END-SEARCH.
+
+       RECORD-HOST-AUTHENTICATED.
+      *    Idempotent - re-authenticating a host/port already on
+      *    the table just confirms its existing slot. If the table
+      *    is full and no slot is available, this is a real failure
+      *    - it must not be reported back to the caller as success.
+           PERFORM CHECK-HOST-AUTHENTICATED
+           IF NOT WS-AUTHENTICATED
+               PERFORM FIND-AUTH-FREE-SLOT
+               IF WS-AUTH-SLOT-FOUND
+                   SET WS-AUTH-SLOT-IN-USE(WS-AUTH-IDX) TO TRUE
+                   MOVE PC-IO-HOST TO WS-AUTH-HOST(WS-AUTH-IDX)
+                   MOVE PC-IO-PORT TO WS-AUTH-PORT(WS-AUTH-IDX)
+                   SET WS-AUTHENTICATED TO TRUE
+               ELSE
+                   SET WS-NOT-AUTHENTICATED TO TRUE
+               END-IF
+           END-IF.
+
+       CLEAR-HOST-AUTHENTICATION.
+      *    Drops the authenticated host/port a disconnecting
+      *    connection was opened against, looked up from the
+      *    registry since DISCONNECT itself only supplies a
+      *    connection id - a future CONNECT to that host/port must
+      *    authenticate again.
+           SET WS-AUTH-IDX TO 1
+           SEARCH WS-AUTH-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-AUTH-SLOT-IN-USE(WS-AUTH-IDX)
+                AND WS-AUTH-HOST(WS-AUTH-IDX)
+                        = WS-REG-CONN-HOST(WS-REG-IDX)
+                AND WS-AUTH-PORT(WS-AUTH-IDX)
+                        = WS-REG-CONN-PORT(WS-REG-IDX)
+                   SET WS-AUTH-SLOT-FREE(WS-AUTH-IDX) TO TRUE
+           END-SEARCH.
+
+       POLYCALL-CONNECT-ATTEMPT.
+           CALL "polycall_connect" USING BY REFERENCE LNK-INPUT-DATA
+                                        BY REFERENCE WS-BRIDGE-STATUS
+
+           IF WS-BRIDGE-STATUS = ZERO
+               PERFORM FIND-REGISTRY-FREE-SLOT
+               IF WS-REG-FOUND
+                   SET WS-REG-SLOT-USED(WS-REG-IDX) TO TRUE
+                   MOVE PC-IO-CONN-ID   TO WS-REG-CONN-ID(WS-REG-IDX)
+                   MOVE PC-IO-HOST      TO WS-REG-CONN-HOST(WS-REG-IDX)
+                   MOVE PC-IO-PORT      TO WS-REG-CONN-PORT(WS-REG-IDX)
+                   MOVE PC-IO-PROTOCOL
+                                    TO WS-REG-CONN-PROTOCOL(WS-REG-IDX)
+                   MOVE "CONNECTED" TO WS-REG-CONN-STATUS(WS-REG-IDX)
+                   MOVE ZERO        TO WS-REG-LAST-SEQ(WS-REG-IDX)
+                   MOVE ZERO        TO WS-REG-ASSY-LENGTH(WS-REG-IDX)
+                   SET WS-REG-SEQ-NOT-TRACKED(WS-REG-IDX) TO TRUE
+                   ADD 1 TO WS-REG-ACTIVE-COUNT
+                   PERFORM PERSIST-REGISTRY-CONNECTED
+                   MOVE "CONNECTED" TO LNK-OUTPUT-DATA
+                   MOVE ZERO TO LNK-RESULT-CODE
+               ELSE
+      *            Should not happen: the count check above already
+      *            guards this, but fail safe rather than lose track
+      *            of a connection the external library thinks is open.
+                   CALL "polycall_disconnect" USING
+                                        BY REFERENCE LNK-INPUT-DATA
+                                        BY REFERENCE WS-BRIDGE-STATUS
+                   MOVE "CONNECTION_LIMIT_REACHED" TO LNK-OUTPUT-DATA
+                   MOVE PC-ERROR-CONNECTION TO LNK-RESULT-CODE
+               END-IF
+           ELSE
+               MOVE "CONNECTION_FAILED" TO LNK-OUTPUT-DATA
+               MOVE WS-BRIDGE-STATUS TO LNK-RESULT-CODE
+           END-IF.
+
+       PERSIST-REGISTRY-CONNECTED.
+      *    Mirror the WORKING-STORAGE registry entry to the indexed
+      *    registry file so the nightly reconciliation batch job can
+      *    see it after this run unit has ended.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           OPEN I-O CONNECTION-REGISTRY-FILE
+           IF WS-REGFILE-STATUS = "35"
+               OPEN OUTPUT CONNECTION-REGISTRY-FILE
+               CLOSE CONNECTION-REGISTRY-FILE
+               OPEN I-O CONNECTION-REGISTRY-FILE
+           END-IF
+
+           MOVE PC-IO-CONN-ID        TO PC-RF-CONN-ID
+           MOVE PC-IO-HOST           TO PC-RF-HOST
+           MOVE PC-IO-PORT           TO PC-RF-PORT
+           MOVE PC-IO-PROTOCOL       TO PC-RF-PROTOCOL
+           MOVE "CONNECTED"          TO PC-RF-STATUS
+           MOVE WS-CURRENT-TIMESTAMP TO PC-RF-LAST-UPDATED
+
+           WRITE PC-REGFILE-RECORD
+               INVALID KEY
+                   REWRITE PC-REGFILE-RECORD
+           END-WRITE
+
+           CLOSE CONNECTION-REGISTRY-FILE.
+
+       PERSIST-REGISTRY-DISCONNECTED.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           OPEN I-O CONNECTION-REGISTRY-FILE
+           IF WS-REGFILE-STATUS NOT = "35"
+               MOVE PC-IO-CONN-ID TO PC-RF-CONN-ID
+               READ CONNECTION-REGISTRY-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "DISCONNECTED"    TO PC-RF-STATUS
+                       MOVE WS-CURRENT-TIMESTAMP
+                                           TO PC-RF-LAST-UPDATED
+                       REWRITE PC-REGFILE-RECORD
+               END-READ
+           END-IF
+           CLOSE CONNECTION-REGISTRY-FILE.
+
+       FIND-REGISTRY-ENTRY.
+           SET WS-REG-NOT-FOUND TO TRUE
+           SET WS-REG-IDX TO 1
+           SEARCH WS-REG-ENTRY
+               AT END
+                   SET WS-REG-NOT-FOUND TO TRUE
+               WHEN WS-REG-IN-USE(WS-REG-IDX) = "Y"
+                    AND WS-REG-CONN-ID(WS-REG-IDX) = PC-IO-CONN-ID
+                   SET WS-REG-FOUND TO TRUE
+           END-SEARCH.
+
+       FIND-REGISTRY-FREE-SLOT.
+           SET WS-REG-NOT-FOUND TO TRUE
+           SET WS-REG-IDX TO 1
+           SEARCH WS-REG-ENTRY
+               AT END
+                   SET WS-REG-NOT-FOUND TO TRUE
+               WHEN WS-REG-IN-USE(WS-REG-IDX) = "N"
+                   SET WS-REG-FOUND TO TRUE
+           END-SEARCH.
+
+       POLYCALL-SEND.
+           PERFORM VALIDATE-MESSAGE
+           IF NOT WS-MESSAGE-VALID
+               MOVE "MESSAGE_TOO_LARGE" TO LNK-OUTPUT-DATA
+               MOVE PC-ERROR-MESSAGE-SIZE TO LNK-RESULT-CODE
+           ELSE
+               PERFORM FIND-REGISTRY-ENTRY
+               IF WS-REG-FOUND
+      *            Registered connection - reassemble across
+      *            successive fills of WS-PROTOCOL-BUFFER keyed by
+      *            PC-IO-MSG-SEQUENCE instead of sending each
+      *            fragment's body straight through on its own.
+                   PERFORM ASSEMBLE-SEND-FRAGMENT
+               ELSE
+      *            No tracked connection to key reassembly against -
+      *            the fragment is the whole message. Same unchecked
+      *            reference-modification hazard as ASSEMBLE-SEND-
+      *            FRAGMENT - guard it the same way before the MOVE.
+                   IF PC-IO-FRAG-LENGTH = ZERO
+                      OR PC-IO-FRAG-LENGTH > LENGTH OF PC-IO-BODY
+                       MOVE "FRAGMENT_OVERFLOW" TO LNK-OUTPUT-DATA
+                       MOVE PC-ERROR-MESSAGE-SIZE TO LNK-RESULT-CODE
+                   ELSE
+                       MOVE SPACES TO WS-PROTOCOL-BUFFER
+                       MOVE PC-IO-BODY TO WS-PROTOCOL-BUFFER
+                                              (1 : PC-IO-FRAG-LENGTH)
+                       PERFORM SEND-ASSEMBLED-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-MESSAGE.
+      *    PC-IO-MSG-LENGTH is the total logical message length and
+      *    may legitimately exceed a single LNK-INPUT-DATA fragment -
+      *    it is only rejected once it exceeds PC-MAX-MESSAGE-SIZE,
+      *    the absolute ceiling WS-PROTOCOL-BUFFER can reassemble.
+           SET WS-MESSAGE-VALID TO TRUE
+           IF PC-IO-MSG-LENGTH > PC-MAX-MESSAGE-SIZE
+               SET WS-MESSAGE-INVALID TO TRUE
+           END-IF.
+
+       ASSEMBLE-SEND-FRAGMENT.
+      *    GnuCOBOL does not bounds-check reference modification -
+      *    an oversized PC-IO-FRAG-LENGTH would otherwise drive the
+      *    MOVE below past the end of WS-PROTOCOL-BUFFER instead of
+      *    being cleanly rejected.
+           IF PC-IO-FRAG-LENGTH = ZERO
+              OR PC-IO-FRAG-LENGTH > LENGTH OF PC-IO-BODY
+              OR WS-REG-ASSY-LENGTH(WS-REG-IDX) + PC-IO-FRAG-LENGTH
+                                                 > PC-MAX-MESSAGE-SIZE
+               MOVE ZERO TO WS-REG-ASSY-LENGTH(WS-REG-IDX)
+               MOVE "FRAGMENT_OVERFLOW" TO LNK-OUTPUT-DATA
+               MOVE PC-ERROR-MESSAGE-SIZE TO LNK-RESULT-CODE
+           ELSE
+               IF WS-REG-ASSY-LENGTH(WS-REG-IDX) = ZERO
+                   MOVE SPACES TO WS-PROTOCOL-BUFFER
+               END-IF
+
+               MOVE PC-IO-BODY TO WS-PROTOCOL-BUFFER
+                          (WS-REG-ASSY-LENGTH(WS-REG-IDX) + 1 :
+                           PC-IO-FRAG-LENGTH)
+               ADD PC-IO-FRAG-LENGTH TO WS-REG-ASSY-LENGTH(WS-REG-IDX)
+
+               IF WS-REG-ASSY-LENGTH(WS-REG-IDX) < PC-IO-MSG-LENGTH
+                   MOVE "FRAGMENT_BUFFERED" TO LNK-OUTPUT-DATA
+                   MOVE ZERO TO LNK-RESULT-CODE
+               ELSE
+                   MOVE ZERO TO WS-REG-ASSY-LENGTH(WS-REG-IDX)
+                   PERFORM SEND-ASSEMBLED-MESSAGE
+               END-IF
+           END-IF.
+
+       SEND-ASSEMBLED-MESSAGE.
+           MOVE ZERO TO WS-SEND-RETRY-COUNT
+           PERFORM POLYCALL-SEND-ATTEMPT
+
+      *    REQ/RESP messages expect a reply and are worth a
+      *    short-lived retry on timeout. EVT messages are fire-
+      *    and-forget - a second CALL could double-fire the
+      *    event, so an EVT never retries.
+           IF PC-IO-MSG-TYPE NOT = "EVT"
+               PERFORM
+                   UNTIL WS-BRIDGE-STATUS NOT = PC-ERROR-TIMEOUT
+                      OR WS-SEND-RETRY-COUNT >= PC-MAX-SEND-RETRIES
+                   ADD 1 TO WS-SEND-RETRY-COUNT
+                   CALL "C$SLEEP" USING PC-RETRY-DELAY-SECONDS
+                   PERFORM POLYCALL-SEND-ATTEMPT
+               END-PERFORM
+           END-IF
+
+           MOVE WS-SEND-RETRY-COUNT TO WS-RETRY-COUNT-DISPLAY
+           IF WS-BRIDGE-STATUS = ZERO
+               STRING "MESSAGE_SENT RETRIES=" DELIMITED BY SIZE
+                      WS-RETRY-COUNT-DISPLAY DELIMITED BY SIZE
+                      INTO LNK-OUTPUT-DATA
+               MOVE ZERO TO LNK-RESULT-CODE
+           ELSE
+               STRING "SEND_FAILED RETRIES=" DELIMITED BY SIZE
+                      WS-RETRY-COUNT-DISPLAY DELIMITED BY SIZE
+                      INTO LNK-OUTPUT-DATA
+               MOVE WS-BRIDGE-STATUS TO LNK-RESULT-CODE
+           END-IF.
+
+       POLYCALL-SEND-ATTEMPT.
+      *    Call external PolyCall send function
+           CALL "polycall_send" USING BY REFERENCE LNK-INPUT-DATA
+                                     BY REFERENCE WS-PROTOCOL-BUFFER
+                                     BY REFERENCE WS-BRIDGE-STATUS.
+
+       POLYCALL-RECEIVE.
+           MOVE ZERO TO WS-RECEIVE-RETRY-COUNT
+           PERFORM POLYCALL-RECEIVE-ATTEMPT
+
+      *    An EVT never blocks waiting on a reply, so it never
+      *    retries either - REQ/RESP traffic is the only thing
+      *    worth a short-lived wait-and-retry on timeout.
+           IF PC-IO-MSG-TYPE NOT = "EVT"
+               PERFORM
+                   UNTIL WS-BRIDGE-STATUS NOT = PC-ERROR-TIMEOUT
+                      OR WS-RECEIVE-RETRY-COUNT >= PC-MAX-SEND-RETRIES
+                   ADD 1 TO WS-RECEIVE-RETRY-COUNT
+                   CALL "C$SLEEP" USING PC-RETRY-DELAY-SECONDS
+                   PERFORM POLYCALL-RECEIVE-ATTEMPT
+               END-PERFORM
+           END-IF
+
+           IF WS-BRIDGE-STATUS = ZERO
+      *        Reassembly and duplicate/out-of-order detection key
+      *        off LNK-RECEIVED-AREA (PC-RX-*) - the actual message
+      *        header polycall_receive filled into LNK-OUTPUT-DATA -
+      *        never off LNK-IO-AREA (PC-IO-*), which only reflects
+      *        what the caller put into LNK-INPUT-DATA before this
+      *        receive happened (which connection to read from, what
+      *        type to expect - not what actually arrived). An
+      *        unregistered connection is not tracked, so it is
+      *        handed the raw received buffer unprocessed, matching
+      *        pre-req010 single-fragment fallback behavior.
+               PERFORM FIND-REGISTRY-ENTRY
+               IF WS-REG-FOUND
+                   PERFORM ASSEMBLE-RECEIVE-FRAGMENT
+               ELSE
+                   MOVE ZERO TO LNK-RESULT-CODE
+               END-IF
+           ELSE
+               MOVE WS-RECEIVE-RETRY-COUNT TO WS-RETRY-COUNT-DISPLAY
+               STRING "RECEIVE_FAILED RETRIES=" DELIMITED BY SIZE
+                      WS-RETRY-COUNT-DISPLAY DELIMITED BY SIZE
+                      INTO LNK-OUTPUT-DATA
+               MOVE WS-BRIDGE-STATUS TO LNK-RESULT-CODE
+           END-IF.
+
+       ASSEMBLE-RECEIVE-FRAGMENT.
+      *    As on send, an oversized/adversarial PC-RX-FRAG-LENGTH
+      *    must be rejected before it drives an unchecked reference-
+      *    modified MOVE past the end of WS-PROTOCOL-BUFFER.
+           IF PC-RX-FRAG-LENGTH = ZERO
+              OR PC-RX-FRAG-LENGTH > LENGTH OF PC-RX-BODY
+              OR WS-REG-ASSY-LENGTH(WS-REG-IDX) + PC-RX-FRAG-LENGTH
+                                                 > PC-MAX-MESSAGE-SIZE
+               MOVE ZERO TO WS-REG-ASSY-LENGTH(WS-REG-IDX)
+               MOVE "FRAGMENT_OVERFLOW" TO LNK-OUTPUT-DATA
+               MOVE PC-ERROR-MESSAGE-SIZE TO LNK-RESULT-CODE
+           ELSE
+               IF WS-REG-ASSY-LENGTH(WS-REG-IDX) = ZERO
+                   MOVE SPACES TO WS-PROTOCOL-BUFFER
+               END-IF
+
+               MOVE PC-RX-BODY TO WS-PROTOCOL-BUFFER
+                          (WS-REG-ASSY-LENGTH(WS-REG-IDX) + 1 :
+                           PC-RX-FRAG-LENGTH)
+               ADD PC-RX-FRAG-LENGTH TO WS-REG-ASSY-LENGTH(WS-REG-IDX)
+
+               IF WS-REG-ASSY-LENGTH(WS-REG-IDX) < PC-RX-MSG-LENGTH
+                   MOVE "FRAGMENT_BUFFERED" TO LNK-OUTPUT-DATA
+                   MOVE ZERO TO LNK-RESULT-CODE
+               ELSE
+      *            Check duplicate/out-of-order first, while
+      *            PC-RX-MSG-SEQUENCE/TIMESTAMP (fields of
+      *            LNK-RECEIVED-AREA, which REDEFINES the very
+      *            LNK-OUTPUT-DATA the final MOVE below overwrites)
+      *            are still intact.
+                   PERFORM CHECK-DUPLICATE-OR-OUT-OF-ORDER
+      *            Stage the received sequence number into
+      *            LNK-IO-AREA (separate storage from LNK-OUTPUT-DATA)
+      *            before the delivery MOVE below overwrites the
+      *            LNK-RECEIVED-AREA overlay this came from - WRITE-
+      *            AUDIT-RECORD reads PC-IO-MSG-SEQUENCE, not PC-RX-*,
+      *            and needs to log what actually arrived.
+                   MOVE PC-RX-MSG-SEQUENCE TO PC-IO-MSG-SEQUENCE
+                   IF LNK-RESULT-CODE = ZERO
+                       IF PC-RX-MSG-LENGTH > LENGTH OF LNK-OUTPUT-DATA
+      *                    The reassembly buffer can hold up to
+      *                    PC-MAX-MESSAGE-SIZE (4096), but delivery
+      *                    back to the caller's LINKAGE SECTION
+      *                    buffer is capped at LENGTH OF LNK-OUTPUT-
+      *                    DATA (1024) - reject rather than overrun
+      *                    it.
+                           MOVE "MESSAGE_TOO_LARGE" TO LNK-OUTPUT-DATA
+                           MOVE PC-ERROR-MESSAGE-SIZE
+                                                    TO LNK-RESULT-CODE
+                       ELSE
+                           MOVE WS-PROTOCOL-BUFFER(1 : PC-RX-MSG-LENGTH)
+                                                    TO LNK-OUTPUT-DATA
+                       END-IF
+                   END-IF
+                   MOVE ZERO TO WS-REG-ASSY-LENGTH(WS-REG-IDX)
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-OR-OUT-OF-ORDER.
+      *    Sequence number is the sole authoritative check - a
+      *    validly-advancing sequence is accepted even if the
+      *    timestamp ties the previous message (plausible whenever
+      *    PC-MSG-TIMESTAMP granularity is coarser than the message
+      *    rate). WS-REG-SEQ-TRACKED-FLAG, not sequence value zero,
+      *    is the "nothing accepted yet on this connection" sentinel,
+      *    since a connection's legitimate first sequence number can
+      *    itself be zero.
+           IF WS-REG-SEQ-TRACKED(WS-REG-IDX)
+              AND PC-RX-MSG-SEQUENCE NOT > WS-REG-LAST-SEQ(WS-REG-IDX)
+               MOVE "DUPLICATE_OR_OUT_OF_ORDER" TO LNK-OUTPUT-DATA
+               MOVE PC-ERROR-SEQUENCE TO LNK-RESULT-CODE
+           ELSE
+               MOVE PC-RX-MSG-SEQUENCE
+                                   TO WS-REG-LAST-SEQ(WS-REG-IDX)
+               MOVE PC-RX-MSG-TIMESTAMP
+                                   TO WS-REG-LAST-TIMESTAMP(WS-REG-IDX)
+               SET WS-REG-SEQ-TRACKED(WS-REG-IDX) TO TRUE
+               MOVE ZERO TO LNK-RESULT-CODE
+           END-IF.
+
+       POLYCALL-RECEIVE-ATTEMPT.
+      *    Call external PolyCall receive function
+           CALL "polycall_receive" USING BY REFERENCE WS-PROTOCOL-BUFFER
+                                        BY REFERENCE LNK-OUTPUT-DATA
+                                        BY REFERENCE WS-BRIDGE-STATUS.
+
+       POLYCALL-DISCONNECT.
+      *    Call external PolyCall disconnect function, telling it
+      *    which connection (PC-IO-CONN-ID, staged into LNK-INPUT-
+      *    DATA by the caller) to actually tear down.
+           CALL "polycall_disconnect" USING
+                                        BY REFERENCE LNK-INPUT-DATA
+                                        BY REFERENCE WS-BRIDGE-STATUS
+
+           IF WS-BRIDGE-STATUS = ZERO
+               PERFORM FIND-REGISTRY-ENTRY
+               IF WS-REG-FOUND
+                   PERFORM CLEAR-HOST-AUTHENTICATION
+                   SET WS-REG-SLOT-FREE(WS-REG-IDX) TO TRUE
+                   MOVE "DISCONNECTED" TO WS-REG-CONN-STATUS(WS-REG-IDX)
+                   SUBTRACT 1 FROM WS-REG-ACTIVE-COUNT
+                   PERFORM PERSIST-REGISTRY-DISCONNECTED
+               END-IF
+               MOVE "DISCONNECTED" TO LNK-OUTPUT-DATA
+               MOVE ZERO TO LNK-RESULT-CODE
+           ELSE
+               MOVE "DISCONNECT_FAILED" TO LNK-OUTPUT-DATA
+               MOVE WS-BRIDGE-STATUS TO LNK-RESULT-CODE
+           END-IF.
+
+       POLYCALL-DISCONNECT-ALL.
+      *    Bulk shutdown sweep - walk every active registry entry
+      *    and disconnect it, logging (but not aborting the sweep
+      *    for) any individual connection that fails to close.
+           MOVE ZERO TO WS-DISCONNECT-ALL-COUNT
+           MOVE ZERO TO WS-DISCONNECT-ALL-FAILS
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+                   UNTIL WS-REG-IDX > PC-MAX-CONNECTIONS
+               IF WS-REG-SLOT-USED(WS-REG-IDX)
+                   PERFORM DISCONNECT-ALL-ONE-ENTRY
+               END-IF
+           END-PERFORM
+
+           MOVE WS-DISCONNECT-ALL-COUNT
+                                   TO WS-DISCONNECT-ALL-COUNT-DISPLAY
+           MOVE WS-DISCONNECT-ALL-FAILS
+                                   TO WS-DISCONNECT-ALL-FAILS-DISPLAY
+           STRING "DISCONNECT_ALL CLOSED=" DELIMITED BY SIZE
+                  WS-DISCONNECT-ALL-COUNT-DISPLAY DELIMITED BY SIZE
+                  " FAILED=" DELIMITED BY SIZE
+                  WS-DISCONNECT-ALL-FAILS-DISPLAY DELIMITED BY SIZE
+                  INTO LNK-OUTPUT-DATA
+           MOVE ZERO TO LNK-RESULT-CODE.
+
+       DISCONNECT-ALL-ONE-ENTRY.
+      *    Stage this entry's connection id into LNK-INPUT-DATA so
+      *    the external call actually knows which of the N active
+      *    connections to tear down on this iteration, instead of
+      *    issuing an identical unparameterized call every time.
+           MOVE WS-REG-CONN-ID(WS-REG-IDX) TO PC-IO-CONN-ID
+           CALL "polycall_disconnect" USING
+                                        BY REFERENCE LNK-INPUT-DATA
+                                        BY REFERENCE WS-BRIDGE-STATUS
+
+           IF WS-BRIDGE-STATUS = ZERO
+               PERFORM CLEAR-HOST-AUTHENTICATION
+               SET WS-REG-SLOT-FREE(WS-REG-IDX) TO TRUE
+               MOVE "DISCONNECTED" TO WS-REG-CONN-STATUS(WS-REG-IDX)
+               SUBTRACT 1 FROM WS-REG-ACTIVE-COUNT
+               PERFORM PERSIST-REGISTRY-DISCONNECTED
+               ADD 1 TO WS-DISCONNECT-ALL-COUNT
+               MOVE "DISCONNECT_ALL_OK" TO LNK-OUTPUT-DATA
+               MOVE ZERO TO LNK-RESULT-CODE
+           ELSE
+               ADD 1 TO WS-DISCONNECT-ALL-FAILS
+               MOVE "DISCONNECT_ALL_FAILED" TO LNK-OUTPUT-DATA
+               MOVE WS-BRIDGE-STATUS TO LNK-RESULT-CODE
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD.
