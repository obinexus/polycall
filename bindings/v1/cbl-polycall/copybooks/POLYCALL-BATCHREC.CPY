@@ -0,0 +1,8 @@
+      * CBLPolyCall Batch Transaction Record Copybook v1.0
+      * OBINexus Aegis Engineering - Batch Driver Record Layout
+      *
+      * One transaction record drives one CALL to POLYCALL-BRIDGE.
+
+       01  PC-TRAN-RECORD.
+           05  PC-TRAN-OPERATION       PIC X(20).
+           05  PC-TRAN-INPUT-DATA      PIC X(1024).
