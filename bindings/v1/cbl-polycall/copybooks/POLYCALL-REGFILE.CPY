@@ -0,0 +1,15 @@
+      * CBLPolyCall Connection Registry File Record Copybook v1.0
+      * OBINexus Aegis Engineering - Persisted Connection State
+      *
+      * Cross-run mirror of WS-CONNECTION-REGISTRY (see
+      * POLYCALL-REGISTRY.CPY), keyed by PC-RF-CONN-ID, so a nightly
+      * reconciliation batch job can see connection state after the
+      * run unit that opened it has ended.
+
+       01  PC-REGFILE-RECORD.
+           05  PC-RF-CONN-ID           PIC 9(8).
+           05  PC-RF-HOST              PIC X(256).
+           05  PC-RF-PORT              PIC 9(5).
+           05  PC-RF-PROTOCOL          PIC X(10).
+           05  PC-RF-STATUS            PIC X(20).
+           05  PC-RF-LAST-UPDATED      PIC X(21).
