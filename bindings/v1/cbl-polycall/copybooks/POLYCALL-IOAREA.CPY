@@ -0,0 +1,25 @@
+      * CBLPolyCall Generic I/O Area Copybook v1.0
+      * OBINexus Aegis Engineering - LNK-INPUT-DATA Overlay
+      *
+      * Structured view of LNK-INPUT-DATA. Every POLYCALL-BRIDGE
+      * operation reads whichever fields apply to it out of this one
+      * overlay; unused fields are ignored by that operation.
+      *
+      * No 01-level header here by design: the including program
+      * supplies it (typically an 01 ... REDEFINES) and COPYs these
+      * elements in underneath it.
+
+           05  PC-IO-CONN-ID           PIC 9(8) COMP.
+           05  PC-IO-MSG-TYPE          PIC X(4).
+           05  PC-IO-MSG-SEQUENCE      PIC 9(8) COMP.
+           05  PC-IO-MSG-TIMESTAMP     PIC 9(18) COMP.
+           05  PC-IO-MSG-LENGTH        PIC 9(8) COMP.
+           05  PC-IO-FRAG-LENGTH       PIC 9(8) COMP.
+           05  PC-IO-HOST              PIC X(256).
+           05  PC-IO-PORT              PIC 9(5) COMP.
+           05  PC-IO-PROTOCOL          PIC X(10).
+               88  PC-IO-PROTOCOL-SUPPORTED
+                       VALUES "TCP", "UDP", "HTTP", "HTTPS", "GRPC".
+           05  PC-IO-CRED-USERID       PIC X(20).
+           05  PC-IO-CRED-PASSWORD     PIC X(20).
+           05  PC-IO-BODY              PIC X(686).
