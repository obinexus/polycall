@@ -0,0 +1,14 @@
+      * CBLPolyCall Audit Record Copybook v1.0
+      * OBINexus Aegis Engineering - Bridge Operation Audit Trail
+      *
+      * One record per CONNECT/SEND_MESSAGE/RECEIVE_MESSAGE/DISCONNECT
+      * call, appended to the audit log by POLYCALL-BRIDGE and read
+      * back by the daily error report batch program.
+
+       01  PC-AUDIT-RECORD.
+           05  PC-AUD-TIMESTAMP        PIC X(21).
+           05  PC-AUD-CONN-ID          PIC 9(8).
+           05  PC-AUD-MSG-SEQUENCE     PIC 9(8).
+           05  PC-AUD-OPERATION        PIC X(20).
+           05  PC-AUD-RESULT-CODE      PIC 9(4).
+           05  PC-AUD-ERROR-CATEGORY   PIC X(20).
