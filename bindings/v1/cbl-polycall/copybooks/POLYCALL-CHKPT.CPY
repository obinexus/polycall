@@ -0,0 +1,12 @@
+      * CBLPolyCall Batch Checkpoint Record Copybook v1.0
+      * OBINexus Aegis Engineering - Batch Driver Restart Support
+      *
+      * Single-record file rewritten every PC-CHECKPOINT-INTERVAL
+      * transactions so a restarted batch job can resume after the
+      * last checkpoint instead of resending everything from
+      * message 1.
+
+       01  PC-CHECKPOINT-RECORD.
+           05  PC-CKPT-TRAN-COUNT      PIC 9(8).
+           05  PC-CKPT-MSG-SEQUENCE    PIC 9(8).
+           05  PC-CKPT-TIMESTAMP       PIC X(21).
