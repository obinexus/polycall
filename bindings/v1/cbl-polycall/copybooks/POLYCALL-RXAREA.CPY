@@ -0,0 +1,20 @@
+      * CBLPolyCall Received Message Overlay Copybook v1.0
+      * OBINexus Aegis Engineering - LNK-OUTPUT-DATA Overlay
+      *
+      * Structured view of LNK-OUTPUT-DATA once polycall_receive has
+      * filled it with an inbound message. Fragment reassembly and
+      * duplicate/out-of-order detection must read the message's own
+      * sequence/timestamp/length/fragment-length from here - the
+      * actual received header - not from LNK-IO-AREA, which only
+      * reflects whatever the caller put into LNK-INPUT-DATA before
+      * the receive happened.
+      *
+      * No 01-level header here by design, matching POLYCALL-IOAREA:
+      * the including program supplies it via REDEFINES.
+
+           05  PC-RX-MSG-TYPE          PIC X(4).
+           05  PC-RX-MSG-SEQUENCE      PIC 9(8) COMP.
+           05  PC-RX-MSG-TIMESTAMP     PIC 9(18) COMP.
+           05  PC-RX-MSG-LENGTH        PIC 9(8) COMP.
+           05  PC-RX-FRAG-LENGTH       PIC 9(8) COMP.
+           05  PC-RX-BODY              PIC X(900).
