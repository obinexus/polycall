@@ -0,0 +1,11 @@
+      * CBLPolyCall Batch Result Record Copybook v1.0
+      * OBINexus Aegis Engineering - Batch Driver Result/Exception
+      * Layout
+      *
+      * One record per transaction processed by POLYCALL-BATCH,
+      * regardless of whether it succeeded or landed in exception.
+
+       01  PC-RESULT-RECORD.
+           05  PC-RES-OPERATION        PIC X(20).
+           05  PC-RES-OUTPUT-DATA      PIC X(1024).
+           05  PC-RES-RESULT-CODE      PIC 9(4).
