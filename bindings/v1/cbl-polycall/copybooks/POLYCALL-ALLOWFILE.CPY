@@ -0,0 +1,10 @@
+      * CBLPolyCall Host/Port Allow-List Record Copybook v1.0
+      * OBINexus Aegis Engineering - Connection Allow-List
+      *
+      * One record per host/port combination POLYCALL-CONNECT is
+      * permitted to dial. Maintained as a plain text file so it can
+      * be edited without a compile.
+
+       01  PC-ALLOW-RECORD.
+           05  PC-AL-HOST              PIC X(256).
+           05  PC-AL-PORT              PIC 9(5).
