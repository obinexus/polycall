@@ -8,8 +8,29 @@
            05  PC-ERROR-PROTOCOL       PIC 9(4) COMP VALUE 200.
            05  PC-ERROR-TIMEOUT        PIC 9(4) COMP VALUE 300.
            05  PC-ERROR-AUTHENTICATION PIC 9(4) COMP VALUE 400.
+           05  PC-ERROR-MESSAGE-SIZE   PIC 9(4) COMP VALUE 250.
+           05  PC-ERROR-SEQUENCE       PIC 9(4) COMP VALUE 500.
            
        01  POLYCALL-LIMITS.
            05  PC-MAX-MESSAGE-SIZE     PIC 9(8) COMP VALUE 4096.
            05  PC-MAX-CONNECTIONS      PIC 9(4) COMP VALUE 100.
            05  PC-TIMEOUT-SECONDS      PIC 9(4) COMP VALUE 30.
+           05  PC-MAX-SEND-RETRIES     PIC 9(4) COMP VALUE 3.
+           05  PC-RETRY-DELAY-SECONDS  PIC 9(4) COMP VALUE 2.
+           05  PC-CHECKPOINT-INTERVAL  PIC 9(8) COMP VALUE 100.
+
+       01  POLYCALL-ERROR-NAMES.
+           05  FILLER   PIC X(24) VALUE "0000SUCCESS             ".
+           05  FILLER   PIC X(24) VALUE "0001GENERAL             ".
+           05  FILLER   PIC X(24) VALUE "0100CONNECTION          ".
+           05  FILLER   PIC X(24) VALUE "0200PROTOCOL            ".
+           05  FILLER   PIC X(24) VALUE "0250MESSAGE_SIZE        ".
+           05  FILLER   PIC X(24) VALUE "0300TIMEOUT             ".
+           05  FILLER   PIC X(24) VALUE "0400AUTHENTICATION      ".
+           05  FILLER   PIC X(24) VALUE "0500SEQUENCE            ".
+           05  FILLER   PIC X(24) VALUE "0999UNKNOWN_OPERATION   ".
+       01  POLYCALL-ERROR-NAME-TABLE REDEFINES POLYCALL-ERROR-NAMES.
+           05  PC-ERR-NAME-ENTRY OCCURS 9 TIMES
+                                   INDEXED BY PC-ERR-NAME-IDX.
+               10  PC-ERR-NAME-CODE   PIC 9(4).
+               10  PC-ERR-NAME-TEXT   PIC X(20).
