@@ -0,0 +1,25 @@
+      * CBLPolyCall Connection Registry Copybook v1.0
+      * OBINexus Aegis Engineering - Active Connection Tracking
+      *
+      * WORKING-STORAGE table of connections currently open against
+      * this run unit. Entries persist across CALLs to POLYCALL-BRIDGE
+      * for the life of the run unit (until the caller CANCELs it).
+
+       01  WS-CONNECTION-REGISTRY.
+           05  WS-REG-ACTIVE-COUNT     PIC 9(4) COMP VALUE ZERO.
+           05  WS-REG-ENTRY OCCURS 100 TIMES
+                                   INDEXED BY WS-REG-IDX.
+               10  WS-REG-IN-USE       PIC X(1) VALUE "N".
+                   88  WS-REG-SLOT-USED         VALUE "Y".
+                   88  WS-REG-SLOT-FREE         VALUE "N".
+               10  WS-REG-CONN-ID      PIC 9(8) COMP.
+               10  WS-REG-CONN-HOST    PIC X(256).
+               10  WS-REG-CONN-PORT    PIC 9(5) COMP.
+               10  WS-REG-CONN-PROTOCOL PIC X(10).
+               10  WS-REG-CONN-STATUS  PIC X(20).
+               10  WS-REG-LAST-SEQ     PIC 9(8) COMP VALUE ZERO.
+               10  WS-REG-LAST-TIMESTAMP PIC 9(18) COMP VALUE ZERO.
+               10  WS-REG-ASSY-LENGTH  PIC 9(8) COMP VALUE ZERO.
+               10  WS-REG-SEQ-TRACKED-FLAG PIC X(1) VALUE "N".
+                   88  WS-REG-SEQ-TRACKED       VALUE "Y".
+                   88  WS-REG-SEQ-NOT-TRACKED   VALUE "N".
